@@ -15,11 +15,28 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS ASSIGN TO
-           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\EMP_FILE.txt".
+      *LAS RUTAS SE ARMAN EN TIEMPO DE EJECUCION (VER 012-ARMA-RUTAS)
+      *A PARTIR DE VARIABLES DE ENTORNO, CON LOS VALORES ORIGINALES
+      *COMO RESPALDO SI LA VARIABLE NO ESTA DEFINIDA.
+           SELECT EMPLEADOS ASSIGN TO DYNAMIC WS-RUTA-EMPLEADOS
+               FILE STATUS IS WS-FS-EMPLEADOS.
+
+           SELECT REPORTE   ASSIGN TO DYNAMIC WS-RUTA-REPORTE
+               FILE STATUS IS WS-FS-REPORTE.
+
+           SELECT SORT-DEPTOS ASSIGN TO "SORTWK1".
+
+           SELECT RECHAZOS  ASSIGN TO DYNAMIC WS-RUTA-RECHAZOS
+               FILE STATUS IS WS-FS-RECHAZOS.
+
+           SELECT CONTROLES ASSIGN TO DYNAMIC WS-RUTA-CONTROLES
+               FILE STATUS IS WS-FS-CONTROL.
 
-           SELECT REPORTE   ASSIGN TO
-           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\REPORTES.TXT".
+           SELECT REINICIO  ASSIGN TO DYNAMIC WS-RUTA-REINICIO
+               FILE STATUS IS WS-FS-REINICIO.
+
+           SELECT EXPORTA   ASSIGN TO DYNAMIC WS-RUTA-EXPORTA
+               FILE STATUS IS WS-FS-EXPORTA.
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,18 +53,229 @@
            BLOCK CONTAINS 0 RECORDS.
        01  REG-REPORTE            PIC X(80).
 
+       FD  RECHAZOS
+
+           RECORD CONTAINS 90 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-RECHAZO            PIC X(90).
+
+       FD  CONTROLES
+
+           RECORD CONTAINS 29 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-CONTROL            PIC X(29).
+
+       FD  REINICIO
+
+           RECORD CONTAINS 36 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REINICIO           PIC X(36).
+
+       FD  EXPORTA
+
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-EXPORTA            PIC X(60).
+
+       SD  SORT-DEPTOS.
+       01  SD-REG-EMPLEADOS.
+           05 SD-NUMERO-EMP       PIC X(05).
+           05 SD-NOMBRE-EMP       PIC X(30).
+           05 SD-STATUS-EMP       PIC 9(01).
+           05 SD-DEPTO-EMP        PIC 9(03).
+           05 SD-PUESTO-EMP       PIC 9(02).
+           05 SD-SALARIO-EMP      PIC 9(07)V99.
+      *CLAVE DE ORDEN DERIVADA (ACTIVOS ANTES DE INACTIVOS): NO VIAJA
+      *EN WS-REG-EMPLEADOS, ASI QUE VA AL FINAL DEL REGISTRO Y SE
+      *DESCARTA SIN AFECTAR EL "RETURN ... INTO WS-REG-EMPLEADOS".
+           05 SD-STATUS-CATEGORIA PIC 9(01).
+              88 SD-CAT-ACTIVO                 VALUE 1.
+              88 SD-CAT-INACTIVO               VALUE 2.
+
        WORKING-STORAGE SECTION.
+      *RUTAS DE ARCHIVOS EXTERNALIZADAS POR VARIABLE DE ENTORNO.
+       01  WS-RUTAS-ARCHIVOS.
+           05 WS-RUTA-EMPLEADOS   PIC X(100)   VALUE SPACES.
+           05 WS-RUTA-REPORTE     PIC X(100)   VALUE SPACES.
+           05 WS-RUTA-RECHAZOS    PIC X(100)   VALUE SPACES.
+           05 WS-RUTA-CONTROLES   PIC X(100)   VALUE SPACES.
+           05 WS-RUTA-REINICIO    PIC X(100)   VALUE SPACES.
+           05 WS-RUTA-EXPORTA     PIC X(100)   VALUE SPACES.
+           05 WS-BASE-REPORTE     PIC X(90)    VALUE SPACES.
+
+       01  WS-RUTAS-DEFAULT.
+           05 WS-DEF-EMPLEADOS    PIC X(100) VALUE
+           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\EMP_FILE.txt".
+           05 WS-DEF-BASE-REPORTE PIC X(90)  VALUE
+           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\REPORTES".
+           05 WS-DEF-RECHAZOS     PIC X(100) VALUE
+           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\RECHAZOS.TXT".
+           05 WS-DEF-CONTROLES    PIC X(100) VALUE
+           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\CONTROLES.TXT".
+           05 WS-DEF-REINICIO     PIC X(100) VALUE
+           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\REINICIO.TXT".
+           05 WS-DEF-EXPORTA      PIC X(100) VALUE
+           "C:\Users\ayele\OneDrive\Escritorio\PGM_EMP2\EXPORTA.TXT".
+
        01  WS-AREAS-A-USAR.
            05 WS-REG-EMPLEADOS.
               10 WS-NUMERO-EMP    PIC X(05).
               10 WS-NOMBRE-EMP    PIC X(30).
               10 WS-STATUS-EMP    PIC 9(01).
+                 88 EMP-ACTIVO                 VALUE 1.
+                 88 EMP-INACTIVO               VALUE 0, 2, 3, 4, 5, 6,
+                                                      7, 8, 9.
               10 WS-DEPTO-EMP     PIC 9(03).
               10 WS-PUESTO-EMP    PIC 9(02).
               10 WS-SALARIO-EMP   PIC 9(07)V99.
+              10 WS-SALARIO-EMP-X REDEFINES WS-SALARIO-EMP
+                                  PIC X(09).
            05 WS-LEIDOS-EMP       PIC 9(05)    VALUE 0.
            05 WS-IMPRESOS         PIC 9(05)    VALUE 0.
            05 WS-TOT-SALARIOS     PIC 9(09)V99 VALUE 0.
+           05 WS-TOT-SALARIOS-X   REDEFINES WS-TOT-SALARIOS
+                                  PIC X(11).
+
+      *CONTROL DE SALTO DE PAGINA.
+       01  WS-CONTROL-PAGINA.
+           05 WS-LINEA-CONT       PIC 9(03)    VALUE 0.
+           05 WS-MAX-LINEAS       PIC 9(03)    VALUE 55.
+           05 WS-PAGINA-ACTUAL    PIC 9(03)    VALUE 1.
+
+      *CONTROL DE QUIEBRE POR DEPARTAMENTO.
+       01  WS-CONTROL-DEPTO.
+           05 WS-DEPTO-ANTERIOR   PIC 9(03)    VALUE 0.
+           05 WS-CANT-DEPTO       PIC 9(05)    VALUE 0.
+           05 WS-SAL-DEPTO        PIC 9(09)V99 VALUE 0.
+           05 WS-PRIMER-REG       PIC X(01)    VALUE 'S'.
+              88 ES-PRIMER-REG                 VALUE 'S'.
+              88 NO-ES-PRIMER-REG              VALUE 'N'.
+
+      *CONTROL DE SECCION POR STATUS (ACTIVOS / INACTIVOS).
+       01  WS-CONTROL-SECCION.
+           05 WS-STATUS-ANTERIOR  PIC 9(01)    VALUE 0.
+              88 ANTERIOR-ACTIVO               VALUE 1.
+              88 ANTERIOR-INACTIVO             VALUE 0, 2, 3, 4, 5, 6,
+                                                      7, 8, 9.
+           05 WS-CANT-SECCION     PIC 9(05)    VALUE 0.
+           05 WS-SAL-SECCION      PIC 9(09)V99 VALUE 0.
+           05 WS-SW-FIN-DEPTOS    PIC X(01)    VALUE 'N'.
+              88 FIN-DEPTOS                    VALUE 'S'.
+
+      *TABLA DE DESCRIPCION DE PUESTOS.
+       01  WS-TABLA-PUESTOS-INIT.
+           05 FILLER              PIC X(10)    VALUE "01ANALISTA".
+           05 FILLER              PIC X(10)    VALUE "02SUPERVIS".
+           05 FILLER              PIC X(10)    VALUE "03GERENTE ".
+           05 FILLER              PIC X(10)    VALUE "04ADMINIST".
+           05 FILLER              PIC X(10)    VALUE "05OPERARIO".
+           05 FILLER              PIC X(10)    VALUE "06TECNICO ".
+           05 FILLER              PIC X(10)    VALUE "07RECEPCIO".
+           05 FILLER              PIC X(10)    VALUE "08CONTADOR".
+           05 FILLER              PIC X(10)    VALUE "09VENDEDOR".
+           05 FILLER              PIC X(10)    VALUE "10SEGURIDA".
+
+       01  WS-TABLA-PUESTOS REDEFINES WS-TABLA-PUESTOS-INIT.
+           05 WS-TAB-PUESTO       OCCURS 10 TIMES.
+              10 WS-TAB-PUESTO-COD  PIC 9(02).
+              10 WS-TAB-PUESTO-DESC PIC X(08).
+
+      *CONTROL DE BUSQUEDA DE PUESTO.
+       01  WS-CONTROL-PUESTO.
+           05 WS-IX-PUESTO        PIC 9(02)    VALUE 0.
+           05 WS-SW-PUESTO        PIC X(01)    VALUE 'N'.
+              88 PUESTO-ENCONTRADO              VALUE 'S'.
+              88 PUESTO-NO-ENCONTRADO           VALUE 'N'.
+           05 WS-PUESTO-DESC-ACTUAL PIC X(08)  VALUE SPACES.
+
+      *CONTROL DEL REPORTE DE MAYORES SALARIOS POR DEPARTAMENTO: TABLA
+      *EN MEMORIA CON EL TOP-N POR DEPARTAMENTO, ACTUALIZADA A MEDIDA
+      *QUE 018-LEE-VALIDA LIBERA CADA REGISTRO VALIDO A SORT-DEPTOS, EN
+      *LUGAR DE REABRIR Y REVALIDAR EMP_FILE EN UNA SEGUNDA PASADA.
+       01  WS-CONTROL-RANKING.
+           05 WS-RNK-TOP-N        PIC 9(03)    VALUE 5.
+           05 WS-RNK-IX-DEPTO     PIC 9(04)    VALUE 0.
+           05 WS-RNK-IX-POS       PIC 9(03)    VALUE 0.
+
+      *SUBINDICE = WS-DEPTO-EMP + 1 (WS-DEPTO-EMP VA DE 000 A 999).
+       01  WS-TABLA-RANKING.
+           05 WS-RNK-DEPTO-TAB    OCCURS 1000 TIMES.
+              10 WS-RNK-CANT-DEPTO   PIC 9(01)    VALUE 0.
+              10 WS-RNK-TAB-POS      OCCURS 5 TIMES.
+                 15 WS-RNK-TAB-NUMERO  PIC X(05)    VALUE SPACES.
+                 15 WS-RNK-TAB-NOMBRE  PIC X(30)    VALUE SPACES.
+                 15 WS-RNK-TAB-PUESTO  PIC 9(02)    VALUE 0.
+                 15 WS-RNK-TAB-SALARIO PIC 9(07)V99 VALUE 0.
+
+      *CONTROL DE REINICIO (CHECKPOINT) SOBRE EMP_FILE.
+       01  WS-FS-EMPLEADOS        PIC X(02)    VALUE SPACES.
+       01  WS-FS-REINICIO         PIC X(02)    VALUE SPACES.
+       01  WS-FS-REPORTE          PIC X(02)    VALUE SPACES.
+       01  WS-FS-RECHAZOS         PIC X(02)    VALUE SPACES.
+       01  WS-FS-EXPORTA          PIC X(02)    VALUE SPACES.
+
+       01  WS-CONTROL-REINICIO.
+           05 WS-CHK-INTERVALO    PIC 9(05)    VALUE 1000.
+           05 WS-CHK-COCIENTE     PIC 9(05)    VALUE 0.
+           05 WS-CHK-RESTO        PIC 9(05)    VALUE 0.
+           05 WS-REINICIO-NUMERO  PIC X(05)    VALUE ZEROS.
+
+       01  WS-REG-REINICIO.
+           05 WS-CHK-NUMERO       PIC X(05).
+           05 WS-CHK-CONTADOR     PIC 9(05).
+           05 WS-CHK-RECHAZADOS   PIC 9(05).
+           05 WS-CHK-LEIDOS       PIC 9(05).
+           05 WS-CHK-SALARIOS     PIC 9(09)V99.
+           05 FILLER              PIC X(05)    VALUE SPACES.
+
+      *VALIDACION DE REGISTROS Y CONTROL DE RECHAZOS.
+       01  WS-CONTROL-RECHAZOS.
+           05 WS-CONTADOR-REG     PIC 9(05)    VALUE 0.
+           05 WS-TOT-RECHAZADOS   PIC 9(05)    VALUE 0.
+           05 WS-SW-VALIDO        PIC X(01)    VALUE 'S'.
+              88 REGISTRO-VALIDO               VALUE 'S'.
+              88 REGISTRO-INVALIDO             VALUE 'N'.
+           05 WS-RECHAZO-MOTIVO   PIC X(30)    VALUE SPACES.
+
+      *TOTALES DE CONTROL PARA RECONCILIACION ENTRE CORRIDAS.
+       01  WS-FS-CONTROL          PIC X(02)    VALUE SPACES.
+
+       01  WS-REG-CONTROL.
+           05 WS-CTL-FECHA.
+              10 WS-CTL-AAAA      PIC 9(04).
+              10 WS-CTL-MM        PIC 9(02).
+              10 WS-CTL-DD        PIC 9(02).
+           05 WS-CTL-LEIDOS       PIC 9(05).
+           05 WS-CTL-IMPRESOS     PIC 9(05).
+           05 WS-CTL-SALARIOS     PIC 9(09)V99.
+
+       01  WS-REG-CONTROL-ANT.
+           05 WS-CTL-ANT-FECHA.
+              10 WS-CTL-ANT-AAAA  PIC 9(04).
+              10 WS-CTL-ANT-MM    PIC 9(02).
+              10 WS-CTL-ANT-DD    PIC 9(02).
+           05 WS-CTL-ANT-LEIDOS   PIC 9(05)    VALUE 0.
+           05 WS-CTL-ANT-IMPRESOS PIC 9(05)    VALUE 0.
+           05 WS-CTL-ANT-SALARIOS PIC 9(09)V99 VALUE 0.
+
+       01  WS-ALERTA-CONTROL.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(35) VALUE
+              "** ALERTA: TOTALES DE ESTA CORRIDA ".
+           05 FILLER              PIC X(36) VALUE
+              "NO COINCIDEN CON LA CORRIDA ANTERIOR".
+           05 FILLER              PIC X(08)    VALUE ' '.
+
+       01  WS-REG-RECHAZO.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-RCH-NUMREG       PIC ZZZZ9.
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 WS-RCH-DATA         PIC X(50)    VALUE ' '.
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 WS-RCH-MOTIVO       PIC X(30)    VALUE ' '.
+
+      *REGISTRO DE EXPORTACION DELIMITADO (CSV) PARA NOMINA.
+       01  WS-REG-EXPORT          PIC X(60)    VALUE SPACES.
 
        01  WS-CURRENT-DATE.
            03 WS-ACTUAL-DATE.
@@ -55,8 +283,12 @@
               05 WS-DATE-MM       PIC 9(02).
               05 WS-DATE-DD       PIC 9(02).
 
+      *EL PRIMER BYTE LLEVA EL FORM-FEED DEL SALTO DE PAGINA COMO DATO
+      *DEL REGISTRO (Y NO POR AFTER ADVANCING PAGE) PARA QUE EL RENGLON
+      *ANTERIOR CIERRE CON SU PROPIO \n ANTES DEL SALTO.
        01  WS-TITULO-1.
-           05 FILLER              PIC X(27)    VALUE ' '.
+           05 FILLER              PIC X(01)    VALUE X"0C".
+           05 FILLER              PIC X(26)    VALUE ' '.
            05 WS-TIT-1            PIC X(22)
                                   VALUE "CENTRO DE CAPACITACION".
            05 FILLER              PIC X(31)    VALUE ' '.
@@ -107,13 +339,78 @@
            05 FILLER              PIC X(04)    VALUE ' '.
            05 WS-DET-DEPTO        PIC 9(03).
            05 FILLER              PIC X(04)    VALUE ' '.
-           05 WS-DET-PUESTO       PIC 9(02).
-           05 FILLER              PIC X(03)    VALUE ' '.
+           05 WS-DET-PUESTO       PIC X(08).
+           05 FILLER              PIC X(01)    VALUE ' '.
            05 WS-DET-SALARIO      PIC Z,ZZZ,ZZ9.99.
 
+      *TITULO Y DETALLE DEL REPORTE DE MAYORES SALARIOS.
+       01  WS-RANKING-TITULO.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(37)
+                          VALUE "REPORTE DE MAYORES SALARIOS POR DEPTO".
+           05 FILLER              PIC X(42)    VALUE ' '.
+
+       01  WS-RANKING-SUBTITULO.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 FILLER              PIC X(03)    VALUE "POS".
+           05 FILLER              PIC X(03)    VALUE ' '.
+           05 FILLER              PIC X(06)    VALUE "NUMERO".
+           05 FILLER              PIC X(12)    VALUE ' '.
+           05 FILLER              PIC X(06)    VALUE "NOMBRE".
+           05 FILLER              PIC X(15)    VALUE ' '.
+           05 FILLER              PIC X(05)    VALUE "DEPTO".
+           05 FILLER              PIC X(04)    VALUE ' '.
+           05 FILLER              PIC X(06)    VALUE "PUESTO".
+           05 FILLER              PIC X(03)    VALUE ' '.
+           05 FILLER              PIC X(07)    VALUE "SALARIO".
+
+       01  WS-RANKING-DETALLE.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-RNK-POS-D        PIC ZZ9.
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 WS-RNK-NUMERO       PIC ZZZZ9.
+           05 FILLER              PIC X(04)    VALUE ' '.
+           05 WS-RNK-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(04)    VALUE ' '.
+           05 WS-RNK-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(04)    VALUE ' '.
+           05 WS-RNK-PUESTO       PIC X(08).
+           05 FILLER              PIC X(03)    VALUE ' '.
+           05 WS-RNK-SALARIO      PIC Z,ZZZ,ZZ9.99.
 
       *TOTALES DE CONTROL.
 
+       01  WS-SECCION-TITULO.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(09)    VALUE "SECCION: ".
+           05 WS-SEC-DESC         PIC X(20).
+           05 FILLER              PIC X(50)    VALUE ' '.
+
+       01  WS-TOTAL-SECCION.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(14)    VALUE "TOTAL SECCION ".
+           05 WS-SEC-TOT-DESC     PIC X(10).
+           05 FILLER              PIC X(03)    VALUE ' - '.
+           05 FILLER              PIC X(11)    VALUE "EMPLEADOS: ".
+           05 WS-SEC-TOT-CANT     PIC ZZ,ZZ9.
+           05 FILLER              PIC X(03)    VALUE ' - '.
+           05 FILLER              PIC X(09)    VALUE "SALARIO: ".
+           05 WS-SEC-TOT-SALARIO  PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(02)    VALUE ' '.
+
+       01  WS-SUBTOTAL-DEPTO.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(15)
+                                  VALUE "SUBTOTAL DEPTO ".
+           05 WS-SUB-DEPTO        PIC 9(03).
+           05 FILLER              PIC X(03)    VALUE ' - '.
+           05 FILLER              PIC X(11)    VALUE "EMPLEADOS: ".
+           05 WS-SUB-CANT         PIC ZZ,ZZ9.
+           05 FILLER              PIC X(03)    VALUE ' - '.
+           05 FILLER              PIC X(09)    VALUE "SALARIO: ".
+           05 WS-SUB-SALARIO      PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(14)    VALUE ' '.
+
        01  WS-DETALLE-LEIDOS.
            05 FILLER              PIC X(01).
            05 FILLER              PIC X(29)
@@ -128,12 +425,19 @@
            05 WS-TOT-IMPRESOS     PIC ZZ,ZZ9.
            05 FILLER              PIC X(44)    VALUE ' '.
 
+       01  WS-DET-RECHAZOS.
+           05 FILLER              PIC X(01).
+           05 FILLER              PIC X(31)
+                               VALUE "TOTAL DE EMPLEADOS RECHAZADOS: ".
+           05 WS-TOT-RCH          PIC ZZ,ZZ9.
+           05 FILLER              PIC X(42)    VALUE ' '.
+
        01  WS-DETALLE-SALARIOS.
            05 FILLER              PIC X(01).
            05 FILLER              PIC X(29)
                                   VALUE "SUMA TOTAL DE SALARIOS    : ".
-           05 WS-DET-SALARIO2     PIC $$$,$$$,$$9.99.
-           05 FILLER              PIC X(36)    VALUE ' '.
+           05 WS-DET-SALARIO2     PIC $$$$,$$$,$$9.99.
+           05 FILLER              PIC X(35)    VALUE ' '.
 
       * DEFINICION DE FECHA ACTUAL
 
@@ -146,48 +450,617 @@
 
        PROCEDURE DIVISION.
        010-INICIO.
-           OPEN INPUT  EMPLEADOS
-                OUTPUT REPORTE
-           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING PAGE
            MOVE FUNCTION CURRENT-DATE    TO WS-CURRENT-DATE
+           PERFORM 012-ARMA-RUTAS THRU 012-EXIT
+           PERFORM 0180-LEE-REINICIO THRU 0180-EXIT
 
+           OPEN OUTPUT REPORTE
+                OUTPUT EXPORTA
+           IF WS-FS-REPORTE NOT = "00" OR WS-FS-EXPORTA NOT = "00"
+                DISPLAY "ERROR: NO SE PUDO ABRIR REPORTE/EXPORTA - ST "
+                     WS-FS-REPORTE " / " WS-FS-EXPORTA
+                CLOSE REPORTE
+                CLOSE EXPORTA
+                STOP RUN
+           END-IF
 
+           IF WS-REINICIO-NUMERO = ZEROS OR WS-REINICIO-NUMERO = SPACES
+                OPEN OUTPUT RECHAZOS
+           ELSE
+                OPEN EXTEND RECHAZOS
+           END-IF
+           IF WS-FS-RECHAZOS NOT = "00"
+                DISPLAY "ERROR: NO SE PUDO ABRIR RECHAZOS - STATUS "
+                     WS-FS-RECHAZOS
+                CLOSE REPORTE
+                CLOSE EXPORTA
+                STOP RUN
+           END-IF
            MOVE WS-DATE-DD                    TO TIT-2-DD
            MOVE WS-DATE-MM                    TO TIT-2-MM
            MOVE WS-DATE-AAAA                  TO TIT-2-AAAA
-           MOVE 1                             TO TIT-2-PAGINA
+           MOVE 1                             TO WS-PAGINA-ACTUAL
+           PERFORM 015-ENCABEZADO THRU 015-EXIT
+
+           SORT SORT-DEPTOS
+                ON ASCENDING KEY SD-STATUS-CATEGORIA
+                ON ASCENDING KEY SD-DEPTO-EMP
+                INPUT PROCEDURE  018-CARGA THRU 018-EXIT
+                OUTPUT PROCEDURE 020-LEE   THRU 020-LEE-EXIT
+
+           CLOSE RECHAZOS
+           PERFORM 100-FIN.
+
+       012-ARMA-RUTAS.
+           ACCEPT WS-RUTA-EMPLEADOS FROM ENVIRONMENT "EMP_FILE_RUTA"
+                ON EXCEPTION
+                     MOVE WS-DEF-EMPLEADOS TO WS-RUTA-EMPLEADOS
+           END-ACCEPT
+
+           ACCEPT WS-BASE-REPORTE FROM ENVIRONMENT "REPORTE_BASE"
+                ON EXCEPTION
+                     MOVE WS-DEF-BASE-REPORTE TO WS-BASE-REPORTE
+           END-ACCEPT
+
+           ACCEPT WS-RUTA-RECHAZOS FROM ENVIRONMENT "RECHAZOS_RUTA"
+                ON EXCEPTION
+                     MOVE WS-DEF-RECHAZOS TO WS-RUTA-RECHAZOS
+           END-ACCEPT
+
+           ACCEPT WS-RUTA-CONTROLES FROM ENVIRONMENT "CONTROLES_RUTA"
+                ON EXCEPTION
+                     MOVE WS-DEF-CONTROLES TO WS-RUTA-CONTROLES
+           END-ACCEPT
+
+           ACCEPT WS-RUTA-REINICIO FROM ENVIRONMENT "REINICIO_RUTA"
+                ON EXCEPTION
+                     MOVE WS-DEF-REINICIO TO WS-RUTA-REINICIO
+           END-ACCEPT
+
+           ACCEPT WS-RUTA-EXPORTA FROM ENVIRONMENT "EXPORTA_RUTA"
+                ON EXCEPTION
+                     MOVE WS-DEF-EXPORTA TO WS-RUTA-EXPORTA
+           END-ACCEPT
+
+           STRING FUNCTION TRIM (WS-BASE-REPORTE) DELIMITED BY SIZE
+                  "_"                             DELIMITED BY SIZE
+                  WS-ACTUAL-DATE                  DELIMITED BY SIZE
+                  ".TXT"                          DELIMITED BY SIZE
+                INTO WS-RUTA-REPORTE
+           END-STRING.
+       012-EXIT.
+           EXIT.
+
+       018-CARGA.
+           OPEN INPUT EMPLEADOS
+           IF WS-FS-EMPLEADOS NOT = "00"
+                DISPLAY "ERROR: NO SE PUDO ABRIR EMP_FILE - STATUS "
+                     WS-FS-EMPLEADOS
+                CLOSE RECHAZOS
+                CLOSE REPORTE
+                CLOSE EXPORTA
+                STOP RUN
+           END-IF
+
+           IF WS-REINICIO-NUMERO NOT = ZEROS AND
+              WS-REINICIO-NUMERO NOT = SPACES
+                PERFORM 0181-AVANZA-REINICIO THRU 0181-EXIT
+           END-IF
+
+           PERFORM 018-LEE-VALIDA THRU 018-LEE-VALIDA-EXIT
+                UNTIL WS-FS-EMPLEADOS = "10".
+       018-CIERRA.
+           CLOSE EMPLEADOS
+           OPEN OUTPUT REINICIO
+           CLOSE REINICIO.
+       018-EXIT.
+           EXIT.
+
+      *EL CUERPO DEL LOOP SE EJECUTA MEDIANTE PERFORM ... UNTIL DESDE
+      *018-CARGA (NO POR AUTO-PERFORM) PARA QUE LA PROFUNDIDAD DE PILA
+      *NO CREZCA CON LA CANTIDAD DE REGISTROS DE EMP_FILE.
+       018-LEE-VALIDA.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS
+                AT END
+                   CONTINUE
+           END-READ
+
+           IF WS-FS-EMPLEADOS NOT = "10"
+                ADD 1                  TO WS-CONTADOR-REG
+                PERFORM 019-VALIDA-REGISTRO THRU 019-EXIT
+
+                IF REGISTRO-VALIDO
+                     MOVE WS-REG-EMPLEADOS  TO SD-REG-EMPLEADOS
+                     IF EMP-ACTIVO
+                          SET SD-CAT-ACTIVO   TO TRUE
+                     ELSE
+                          SET SD-CAT-INACTIVO TO TRUE
+                     END-IF
+                     RELEASE SD-REG-EMPLEADOS
+                     ADD 1              TO WS-CHK-LEIDOS
+                     ADD WS-SALARIO-EMP TO WS-CHK-SALARIOS
+                     PERFORM 044-ACTUALIZA-RANKING THRU 044-EXIT
+                ELSE
+                     PERFORM 021-RECHAZA THRU 021-EXIT
+                END-IF
+
+                DIVIDE WS-CONTADOR-REG BY WS-CHK-INTERVALO
+                     GIVING WS-CHK-COCIENTE REMAINDER WS-CHK-RESTO
+                IF WS-CHK-RESTO = 0
+                     PERFORM 034-GRABA-REINICIO THRU 034-EXIT
+                END-IF
+           END-IF.
+       018-LEE-VALIDA-EXIT.
+           EXIT.
+
+       0180-LEE-REINICIO.
+           MOVE ZEROS              TO WS-REINICIO-NUMERO
+           MOVE ZEROS              TO WS-CHK-LEIDOS
+           MOVE ZEROS              TO WS-CHK-SALARIOS
+           OPEN INPUT REINICIO
+           IF WS-FS-REINICIO = "00"
+                READ REINICIO INTO WS-REG-REINICIO
+                     AT END
+                        CONTINUE
+                END-READ
+                IF WS-FS-REINICIO = "00"
+                     MOVE WS-CHK-NUMERO     TO WS-REINICIO-NUMERO
+                     MOVE WS-CHK-CONTADOR   TO WS-CONTADOR-REG
+                     MOVE WS-CHK-RECHAZADOS TO WS-TOT-RECHAZADOS
+                END-IF
+                CLOSE REINICIO
+           END-IF
+
+      *SI HABIA UN REINICIO GRABADO, WS-CHK-LEIDOS/WS-CHK-SALARIOS YA
+      *TRAEN EL ACUMULADO PREVIO A LA POSICION DE CORTE; SI ES UNA
+      *CORRIDA NUEVA, QUEDAN EN CERO. EN AMBOS CASOS SON EL PUNTO DE
+      *PARTIDA CORRECTO PARA LOS TOTALES DE ESTA CORRIDA.
+           MOVE WS-CHK-LEIDOS      TO WS-LEIDOS-EMP
+           MOVE WS-CHK-SALARIOS    TO WS-TOT-SALARIOS
+           MOVE WS-CHK-LEIDOS      TO WS-IMPRESOS.
+       0180-EXIT.
+           EXIT.
+
+       0181-AVANZA-REINICIO.
+           PERFORM 01811-SALTA-REGISTRO THRU 01811-EXIT
+                UNTIL WS-NUMERO-EMP = WS-REINICIO-NUMERO
+                   OR WS-FS-EMPLEADOS = "10".
+       0181-EXIT.
+           EXIT.
+
+       01811-SALTA-REGISTRO.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS
+                AT END
+                   CONTINUE
+           END-READ.
+       01811-EXIT.
+           EXIT.
+
+       034-GRABA-REINICIO.
+           MOVE WS-NUMERO-EMP     TO WS-CHK-NUMERO
+           MOVE WS-CONTADOR-REG   TO WS-CHK-CONTADOR
+           MOVE WS-TOT-RECHAZADOS TO WS-CHK-RECHAZADOS
+           OPEN OUTPUT REINICIO
+           WRITE REG-REINICIO FROM WS-REG-REINICIO
+           CLOSE REINICIO.
+       034-EXIT.
+           EXIT.
+
+       019-VALIDA-REGISTRO.
+           SET REGISTRO-VALIDO    TO TRUE
+           MOVE SPACES            TO WS-RECHAZO-MOTIVO
+           IF WS-NUMERO-EMP NOT NUMERIC
+                SET REGISTRO-INVALIDO TO TRUE
+                MOVE "NUMERO DE EMPLEADO NO NUMERICO"
+                                   TO WS-RECHAZO-MOTIVO
+           ELSE
+                IF WS-SALARIO-EMP NOT NUMERIC
+                     SET REGISTRO-INVALIDO TO TRUE
+                     MOVE "SALARIO NO NUMERICO" TO WS-RECHAZO-MOTIVO
+                ELSE
+                     IF WS-DEPTO-EMP NOT NUMERIC
+                          SET REGISTRO-INVALIDO TO TRUE
+                          MOVE "DEPARTAMENTO NO NUMERICO"
+                                   TO WS-RECHAZO-MOTIVO
+                     ELSE
+                          IF WS-PUESTO-EMP NOT NUMERIC
+                               SET REGISTRO-INVALIDO TO TRUE
+                               MOVE "PUESTO NO NUMERICO"
+                                   TO WS-RECHAZO-MOTIVO
+                          END-IF
+                     END-IF
+                END-IF
+           END-IF.
+       019-EXIT.
+           EXIT.
+
+       021-RECHAZA.
+           MOVE WS-CONTADOR-REG   TO WS-RCH-NUMREG
+           MOVE WS-REG-EMPLEADOS  TO WS-RCH-DATA
+           MOVE WS-RECHAZO-MOTIVO TO WS-RCH-MOTIVO
+           WRITE REG-RECHAZO FROM WS-REG-RECHAZO
+           ADD 1                  TO WS-TOT-RECHAZADOS.
+       021-EXIT.
+           EXIT.
+
+       015-ENCABEZADO.
+           MOVE WS-PAGINA-ACTUAL   TO TIT-2-PAGINA
+           WRITE REG-REPORTE FROM WS-TITULO-1 AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-GUIONES  AFTER ADVANCING 1
            WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1.
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+           MOVE 5                 TO WS-LINEA-CONT.
+       015-EXIT.
+           EXIT.
+
+      *VERIFICA SI QUEDA LUGAR EN LA PAGINA ANTES DE ESCRIBIR LA
+      *PROXIMA LINEA (DETALLE, QUIEBRE O SUBTOTAL) Y FUERZA UN SALTO
+      *DE PAGINA SI YA SE ALCANZO WS-MAX-LINEAS.
+       016-VERIFICA-SALTO.
+           IF WS-LINEA-CONT NOT < WS-MAX-LINEAS
+                ADD 1              TO WS-PAGINA-ACTUAL
+                PERFORM 015-ENCABEZADO THRU 015-EXIT
+           END-IF.
+       016-EXIT.
+           EXIT.
 
+      *EL CUERPO DEL LOOP SE EJECUTA MEDIANTE PERFORM ... UNTIL DESDE
+      *020-LEE (NO POR AUTO-PERFORM) PARA QUE LA PROFUNDIDAD DE PILA
+      *NO CREZCA CON LA CANTIDAD DE REGISTROS DE EMP_FILE.
        020-LEE.
-           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
-                  PERFORM 100-FIN.
+           MOVE 'N'               TO WS-SW-FIN-DEPTOS
+           PERFORM 0200-LEE-UNA THRU 0200-EXIT
+                UNTIL FIN-DEPTOS.
+
+       020-LEE-EXIT.
+           IF NO-ES-PRIMER-REG
+                PERFORM 025-SUBTOTAL-DEPTO THRU 025-EXIT
+                PERFORM 026-SUBTOTAL-SECCION THRU 026-EXIT
+           END-IF
+           EXIT.
+
+       0200-LEE-UNA.
+           RETURN SORT-DEPTOS INTO WS-REG-EMPLEADOS
+                  AT END
+                     SET FIN-DEPTOS TO TRUE
+                     GO TO 0200-EXIT.
 
            DISPLAY WS-REG-EMPLEADOS.
            ADD 1                  TO WS-LEIDOS-EMP
            ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
 
+           IF ES-PRIMER-REG
+                MOVE WS-STATUS-EMP TO WS-STATUS-ANTERIOR
+                MOVE WS-DEPTO-EMP  TO WS-DEPTO-ANTERIOR
+                PERFORM 017-BANNER-SECCION THRU 017-EXIT
+                SET NO-ES-PRIMER-REG TO TRUE
+           ELSE
+                IF (EMP-ACTIVO AND ANTERIOR-INACTIVO) OR
+                   (EMP-INACTIVO AND ANTERIOR-ACTIVO)
+                     PERFORM 016-VERIFICA-SALTO THRU 016-EXIT
+                     PERFORM 025-SUBTOTAL-DEPTO THRU 025-EXIT
+                     PERFORM 026-SUBTOTAL-SECCION THRU 026-EXIT
+                     MOVE WS-STATUS-EMP TO WS-STATUS-ANTERIOR
+                     MOVE WS-DEPTO-EMP  TO WS-DEPTO-ANTERIOR
+                     MOVE 0             TO WS-CANT-DEPTO
+                     MOVE 0             TO WS-SAL-DEPTO
+                     MOVE 0             TO WS-CANT-SECCION
+                     MOVE 0             TO WS-SAL-SECCION
+                     ADD 1              TO WS-PAGINA-ACTUAL
+                     PERFORM 015-ENCABEZADO THRU 015-EXIT
+                     PERFORM 017-BANNER-SECCION THRU 017-EXIT
+                ELSE
+                     IF WS-DEPTO-EMP NOT = WS-DEPTO-ANTERIOR
+                          PERFORM 016-VERIFICA-SALTO THRU 016-EXIT
+                          PERFORM 025-SUBTOTAL-DEPTO THRU 025-EXIT
+                          MOVE WS-DEPTO-EMP TO WS-DEPTO-ANTERIOR
+                          MOVE 0            TO WS-CANT-DEPTO
+                          MOVE 0            TO WS-SAL-DEPTO
+                     END-IF
+                END-IF
+           END-IF
+           ADD 1                  TO WS-CANT-DEPTO
+           ADD WS-SALARIO-EMP     TO WS-SAL-DEPTO
+           ADD 1                  TO WS-CANT-SECCION
+           ADD WS-SALARIO-EMP     TO WS-SAL-SECCION
+
+           PERFORM 016-VERIFICA-SALTO THRU 016-EXIT.
+
            MOVE WS-NUMERO-EMP     TO WS-DET-NUMERO
            MOVE WS-NOMBRE-EMP     TO WS-DET-NOMBRE
            MOVE WS-STATUS-EMP     TO WS-DET-STATUS
            MOVE WS-DEPTO-EMP      TO WS-DET-DEPTO
-           MOVE WS-PUESTO-EMP     TO WS-DET-PUESTO
+           PERFORM 043-BUSCA-PUESTO THRU 043-EXIT
+           MOVE WS-PUESTO-DESC-ACTUAL TO WS-DET-PUESTO
            MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
            WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1
+           ADD 1                  TO WS-LINEA-CONT
+
+           PERFORM 040-EXPORTA-DETALLE THRU 040-EXIT
+
+           ADD 1                  TO WS-IMPRESOS.
+       0200-EXIT.
+           EXIT.
+
+       017-BANNER-SECCION.
+           IF ANTERIOR-ACTIVO
+                MOVE "EMPLEADOS ACTIVOS"   TO WS-SEC-DESC
+           ELSE
+                MOVE "EMPLEADOS INACTIVOS" TO WS-SEC-DESC
+           END-IF
+           WRITE REG-REPORTE FROM WS-SECCION-TITULO AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+           ADD 2                  TO WS-LINEA-CONT.
+       017-EXIT.
+           EXIT.
+
+       026-SUBTOTAL-SECCION.
+           IF ANTERIOR-ACTIVO
+                MOVE "ACTIVOS"    TO WS-SEC-TOT-DESC
+           ELSE
+                MOVE "INACTIVOS" TO WS-SEC-TOT-DESC
+           END-IF
+           MOVE WS-CANT-SECCION   TO WS-SEC-TOT-CANT
+           MOVE WS-SAL-SECCION    TO WS-SEC-TOT-SALARIO
+           WRITE REG-REPORTE FROM WS-TOTAL-SECCION AFTER ADVANCING 2
+           ADD 2                  TO WS-LINEA-CONT.
+       026-EXIT.
+           EXIT.
+
+       025-SUBTOTAL-DEPTO.
+           MOVE WS-DEPTO-ANTERIOR TO WS-SUB-DEPTO
+           MOVE WS-CANT-DEPTO     TO WS-SUB-CANT
+           MOVE WS-SAL-DEPTO      TO WS-SUB-SALARIO
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-SUBTOTAL-DEPTO AFTER ADVANCING 1
+           ADD 2                  TO WS-LINEA-CONT.
+       025-EXIT.
+           EXIT.
+
+       043-BUSCA-PUESTO.
+           MOVE 1                 TO WS-IX-PUESTO
+           SET PUESTO-NO-ENCONTRADO TO TRUE
+           PERFORM 0430-BUSCA-UN-PUESTO THRU 0430-EXIT
+                UNTIL PUESTO-ENCONTRADO OR WS-IX-PUESTO > 10
+           IF PUESTO-ENCONTRADO
+                MOVE WS-TAB-PUESTO-DESC (WS-IX-PUESTO)
+                                    TO WS-PUESTO-DESC-ACTUAL
+           ELSE
+                MOVE "DESCONOC"     TO WS-PUESTO-DESC-ACTUAL
+           END-IF.
+       043-EXIT.
+           EXIT.
+
+       0430-BUSCA-UN-PUESTO.
+           IF WS-TAB-PUESTO-COD (WS-IX-PUESTO) = WS-PUESTO-EMP
+                SET PUESTO-ENCONTRADO TO TRUE
+           ELSE
+                ADD 1               TO WS-IX-PUESTO
+           END-IF.
+       0430-EXIT.
+           EXIT.
+
+      *ACTUALIZA EL TOP-N DE SALARIOS DEL DEPARTAMENTO DE WS-REG-
+      *EMPLEADOS CON EL REGISTRO RECIEN VALIDADO. SE LLAMA DESDE
+      *018-LEE-VALIDA, ASI QUE EL RANKING NO NECESITA VOLVER A ABRIR
+      *EMP_FILE NI A REPETIR SU PROPIO AVANCE DE REINICIO.
+       044-ACTUALIZA-RANKING.
+           COMPUTE WS-RNK-IX-DEPTO = WS-DEPTO-EMP + 1
+           IF WS-RNK-CANT-DEPTO (WS-RNK-IX-DEPTO) < WS-RNK-TOP-N
+                ADD 1 TO WS-RNK-CANT-DEPTO (WS-RNK-IX-DEPTO)
+                MOVE WS-RNK-CANT-DEPTO (WS-RNK-IX-DEPTO)
+                                        TO WS-RNK-IX-POS
+                PERFORM 0440-UBICA-POSICION THRU 0440-EXIT
+           ELSE
+                IF WS-SALARIO-EMP >
+                   WS-RNK-TAB-SALARIO (WS-RNK-IX-DEPTO, WS-RNK-TOP-N)
+                     MOVE WS-RNK-TOP-N  TO WS-RNK-IX-POS
+                     PERFORM 0440-UBICA-POSICION THRU 0440-EXIT
+                END-IF
+           END-IF.
+       044-EXIT.
+           EXIT.
+
+      *DESPLAZA HACIA ABAJO LAS POSICIONES CON SALARIO MENOR AL RECIEN
+      *VALIDADO Y LO INSERTA EN EL LUGAR QUE LE CORRESPONDE.
+       0440-UBICA-POSICION.
+           PERFORM 04400-DESPLAZA THRU 04400-EXIT
+                UNTIL WS-RNK-IX-POS = 1 OR
+                WS-SALARIO-EMP NOT >
+                WS-RNK-TAB-SALARIO (WS-RNK-IX-DEPTO, WS-RNK-IX-POS - 1)
+
+           MOVE WS-NUMERO-EMP  TO
+                WS-RNK-TAB-NUMERO  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+           MOVE WS-NOMBRE-EMP  TO
+                WS-RNK-TAB-NOMBRE  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+           MOVE WS-PUESTO-EMP  TO
+                WS-RNK-TAB-PUESTO  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+           MOVE WS-SALARIO-EMP TO
+                WS-RNK-TAB-SALARIO (WS-RNK-IX-DEPTO, WS-RNK-IX-POS).
+       0440-EXIT.
+           EXIT.
 
-           ADD 1 TO WS-IMPRESOS
-                 PERFORM  020-LEE.
+       04400-DESPLAZA.
+           MOVE WS-RNK-TAB-NUMERO  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS - 1)
+             TO WS-RNK-TAB-NUMERO  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+           MOVE WS-RNK-TAB-NOMBRE  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS - 1)
+             TO WS-RNK-TAB-NOMBRE  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+           MOVE WS-RNK-TAB-PUESTO  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS - 1)
+             TO WS-RNK-TAB-PUESTO  (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+           MOVE WS-RNK-TAB-SALARIO (WS-RNK-IX-DEPTO, WS-RNK-IX-POS - 1)
+             TO WS-RNK-TAB-SALARIO (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+           SUBTRACT 1 FROM WS-RNK-IX-POS.
+       04400-EXIT.
+           EXIT.
 
+       040-EXPORTA-DETALLE.
+           MOVE SPACES            TO WS-REG-EXPORT
+           STRING WS-NUMERO-EMP    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-NOMBRE-EMP    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-STATUS-EMP    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-DEPTO-EMP     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-PUESTO-EMP    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-SALARIO-EMP-X DELIMITED BY SIZE
+                INTO WS-REG-EXPORT
+           END-STRING
+           WRITE REG-EXPORTA FROM WS-REG-EXPORT.
+       040-EXIT.
+           EXIT.
+
+       041-EXPORTA-TRAILER.
+           MOVE SPACES            TO WS-REG-EXPORT
+           STRING "TRAILER"         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-LEIDOS-EMP      DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-TOT-SALARIOS-X  DELIMITED BY SIZE
+                INTO WS-REG-EXPORT
+           END-STRING
+           WRITE REG-EXPORTA FROM WS-REG-EXPORT
+           CLOSE EXPORTA.
+       041-EXIT.
+           EXIT.
 
        100-FIN.
+           PERFORM 016-VERIFICA-SALTO THRU 016-EXIT
            MOVE WS-LEIDOS-EMP     TO WS-TOT-LEIDOS
            WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS AFTER ADVANCING 2
            MOVE WS-IMPRESOS       TO WS-TOT-IMPRESOS
            WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS AFTER ADVANCING 1
+           MOVE WS-TOT-RECHAZADOS TO WS-TOT-RCH
+           WRITE REG-REPORTE FROM WS-DET-RECHAZOS AFTER ADVANCING 1
            MOVE WS-TOT-SALARIOS   TO WS-DET-SALARIO2
            WRITE REG-REPORTE FROM WS-DETALLE-SALARIOS AFTER ADVANCING 1
-           CLOSE EMPLEADOS
-                 REPORTE
+           ADD 4                  TO WS-LINEA-CONT
+
+           PERFORM 031-LEE-CONTROL-ANTERIOR THRU 031-EXIT
+           PERFORM 032-COMPARA-CONTROL      THRU 032-EXIT
+           PERFORM 033-GRABA-CONTROL        THRU 033-EXIT
+           PERFORM 041-EXPORTA-TRAILER      THRU 041-EXIT
+           PERFORM 050-RANKING              THRU 050-EXIT
+
+           CLOSE REPORTE
            STOP RUN.
+
+      *IMPRIME EL TOP-N POR DEPARTAMENTO ACUMULADO EN WS-TABLA-RANKING
+      *DURANTE 018-LEE-VALIDA (VER 044-ACTUALIZA-RANKING) - NO VUELVE A
+      *LEER EMP_FILE, ASI QUE SIEMPRE REFLEJA EXACTAMENTE LOS MISMOS
+      *REGISTROS DE ESTA CORRIDA QUE EL REPORTE PRINCIPAL.
+       050-RANKING.
+           ADD 1                  TO WS-PAGINA-ACTUAL
+           PERFORM 015-ENCABEZADO THRU 015-EXIT
+           PERFORM 065-BANNER-RANKING THRU 065-EXIT
+
+           MOVE 0                 TO WS-RNK-IX-DEPTO
+           PERFORM 052-IMPRIME-DEPTO-RANKING THRU 052-EXIT
+                UNTIL WS-RNK-IX-DEPTO > 999.
+       050-EXIT.
+           EXIT.
+
+       052-IMPRIME-DEPTO-RANKING.
+           ADD 1                  TO WS-RNK-IX-DEPTO
+           IF WS-RNK-CANT-DEPTO (WS-RNK-IX-DEPTO) > 0
+                MOVE 0             TO WS-RNK-IX-POS
+                PERFORM 053-IMPRIME-POS-RANKING THRU 053-EXIT
+                     UNTIL WS-RNK-IX-POS =
+                           WS-RNK-CANT-DEPTO (WS-RNK-IX-DEPTO)
+           END-IF.
+       052-EXIT.
+           EXIT.
+
+       053-IMPRIME-POS-RANKING.
+           ADD 1                  TO WS-RNK-IX-POS
+           PERFORM 066-VERIFICA-SALTO-RANKING THRU 066-EXIT
+
+           MOVE WS-RNK-TAB-PUESTO (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+                                   TO WS-PUESTO-EMP
+           PERFORM 043-BUSCA-PUESTO THRU 043-EXIT
+
+           MOVE WS-RNK-IX-POS      TO WS-RNK-POS-D
+           MOVE WS-RNK-TAB-NUMERO (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+                                   TO WS-RNK-NUMERO
+           MOVE WS-RNK-TAB-NOMBRE (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+                                   TO WS-RNK-NOMBRE
+           COMPUTE WS-RNK-DEPTO   = WS-RNK-IX-DEPTO - 1
+           MOVE WS-PUESTO-DESC-ACTUAL TO WS-RNK-PUESTO
+           MOVE WS-RNK-TAB-SALARIO (WS-RNK-IX-DEPTO, WS-RNK-IX-POS)
+                                   TO WS-RNK-SALARIO
+           WRITE REG-REPORTE FROM WS-RANKING-DETALLE AFTER ADVANCING 1
+           ADD 1                  TO WS-LINEA-CONT.
+       053-EXIT.
+           EXIT.
+
+      *IGUAL QUE 016-VERIFICA-SALTO PERO, AL SALTAR DE PAGINA DENTRO
+      *DEL RANKING, TAMBIEN REPITE SU PROPIO ENCABEZADO DE COLUMNAS.
+       066-VERIFICA-SALTO-RANKING.
+           IF WS-LINEA-CONT NOT < WS-MAX-LINEAS
+                ADD 1              TO WS-PAGINA-ACTUAL
+                PERFORM 015-ENCABEZADO THRU 015-EXIT
+                PERFORM 065-BANNER-RANKING THRU 065-EXIT
+           END-IF.
+       066-EXIT.
+           EXIT.
+
+       065-BANNER-RANKING.
+           WRITE REG-REPORTE FROM WS-RANKING-TITULO AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-RANKING-SUBTITULO AFTER ADVANCING 1
+           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+           ADD 4                  TO WS-LINEA-CONT.
+       065-EXIT.
+           EXIT.
+
+       031-LEE-CONTROL-ANTERIOR.
+           OPEN INPUT CONTROLES
+           IF WS-FS-CONTROL = "00"
+                PERFORM 0311-LEE-UN-CONTROL THRU 0311-EXIT
+                     UNTIL WS-FS-CONTROL NOT = "00"
+                CLOSE CONTROLES
+           END-IF.
+       031-EXIT.
+           EXIT.
+
+       0311-LEE-UN-CONTROL.
+           READ CONTROLES INTO WS-REG-CONTROL-ANT
+                AT END
+                   CONTINUE
+           END-READ.
+       0311-EXIT.
+           EXIT.
+
+       032-COMPARA-CONTROL.
+           IF WS-CTL-ANT-LEIDOS NOT = 0
+                IF WS-LEIDOS-EMP NOT = WS-CTL-ANT-LEIDOS OR
+                   WS-TOT-SALARIOS NOT = WS-CTL-ANT-SALARIOS
+                     PERFORM 016-VERIFICA-SALTO THRU 016-EXIT
+                     WRITE REG-REPORTE FROM WS-ALERTA-CONTROL
+                          AFTER ADVANCING 2
+                     ADD 2               TO WS-LINEA-CONT
+                     DISPLAY "ALERTA: TOTALES NO COINCIDEN CON CORRIDA "
+                        "ANTERIOR"
+                END-IF
+           END-IF.
+       032-EXIT.
+           EXIT.
+
+       033-GRABA-CONTROL.
+           MOVE WS-DATE-AAAA      TO WS-CTL-AAAA
+           MOVE WS-DATE-MM        TO WS-CTL-MM
+           MOVE WS-DATE-DD        TO WS-CTL-DD
+           MOVE WS-LEIDOS-EMP     TO WS-CTL-LEIDOS
+           MOVE WS-IMPRESOS       TO WS-CTL-IMPRESOS
+           MOVE WS-TOT-SALARIOS   TO WS-CTL-SALARIOS
+           OPEN EXTEND CONTROLES
+           IF WS-FS-CONTROL NOT = "00"
+                OPEN OUTPUT CONTROLES
+           END-IF
+           WRITE REG-CONTROL FROM WS-REG-CONTROL
+           CLOSE CONTROLES.
+       033-EXIT.
+           EXIT.
